@@ -0,0 +1,13 @@
+      *****************************************************
+      *  PROVISION-REC
+      *  SHARED RECORD LAYOUT FOR LINUX WORKSTATION
+      *  PROVISIONING DECISIONS.  WRITTEN BY LINUX, READ BY
+      *  DISTRPT AND THE ASSET-MANAGEMENT EXTRACT.
+      *****************************************************
+       01 PROVISION-REC.
+           05 PR-EMP-ID           PIC X(6).
+           05 PR-TICKET-NO        PIC X(8).
+           05 PR-LOG-DATE         PIC 9(8).
+           05 PR-LOG-TIME         PIC 9(6).
+           05 PR-RAW-INP          PIC 9(2).
+           05 PR-DISTRO-NAME      PIC X(20).
