@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINUX-LOG ASSIGN TO "LINUX-LOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "DISTRPT-OUT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LINUX-LOG.
+       01 LINUX-LOG-RECORD PIC X(50).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(51).
+
+       WORKING-STORAGE SECTION.
+       COPY PROVISION-REC.
+
+       01 WS-LOG-STATUS PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-EOF PIC X VALUE "N".
+           88 END-OF-LOG VALUE "Y".
+       01 WS-GRAND-TOTAL PIC 9(6) VALUE ZERO.
+       01 WS-DISTRO-TALLY.
+           05 WS-DT-TALLY OCCURS 13 TIMES INDEXED BY DT-IDX.
+               10 WS-DT-NAME PIC X(20).
+               10 WS-DT-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-FOUND PIC X VALUE "N".
+           88 DISTRO-FOUND VALUE "Y".
+       01 WS-DETAIL-LINE.
+           05 WS-DL-NAME  PIC X(20).
+           05 FILLER      PIC X(3) VALUE " = ".
+           05 WS-DL-COUNT PIC Z(5)9.
+       01 WS-TOTAL-LINE.
+           05 FILLER          PIC X(37)
+               VALUE "TOTAL SESSIONS RUN ................. ".
+           05 WS-TL-COUNT     PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INIT-TALLY.
+           PERFORM 1000-READ-LOG.
+           PERFORM 2000-PRINT-REPORT.
+           STOP RUN.
+
+       0100-INIT-TALLY.
+           MOVE "UBUNTU"           TO WS-DT-NAME(1).
+           MOVE "LINUX MINT"       TO WS-DT-NAME(2).
+           MOVE "VANILLA DEBIAN"   TO WS-DT-NAME(3).
+           MOVE "UBUNTU FLAVORS"   TO WS-DT-NAME(4).
+           MOVE "POP!_OS"          TO WS-DT-NAME(5).
+           MOVE "MANJARO"          TO WS-DT-NAME(6).
+           MOVE "ARCH LINUX"       TO WS-DT-NAME(7).
+           MOVE "GENTOO LINUX"     TO WS-DT-NAME(8).
+           MOVE "FEDORA"           TO WS-DT-NAME(9).
+           MOVE "OPENSUSE"         TO WS-DT-NAME(10).
+           MOVE "NIXOS"            TO WS-DT-NAME(11).
+           MOVE "INVALID"          TO WS-DT-NAME(12).
+           MOVE "UNKNOWN"          TO WS-DT-NAME(13).
+
+       1000-READ-LOG.
+           OPEN INPUT LINUX-LOG.
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "NO LINUX RECOMMENDATION LOG FOUND."
+           ELSE
+               PERFORM UNTIL END-OF-LOG
+                   READ LINUX-LOG INTO PROVISION-REC
+                       AT END SET END-OF-LOG TO TRUE
+                       NOT AT END PERFORM 1100-COUNT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE LINUX-LOG
+           END-IF.
+
+       1100-COUNT-RECORD.
+           MOVE "N" TO WS-FOUND.
+           PERFORM VARYING DT-IDX FROM 1 BY 1
+                   UNTIL DT-IDX > 12 OR DISTRO-FOUND
+               IF PR-DISTRO-NAME = WS-DT-NAME(DT-IDX)
+                   ADD 1 TO WS-DT-COUNT(DT-IDX)
+                   SET DISTRO-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT DISTRO-FOUND
+               ADD 1 TO WS-DT-COUNT(13)
+           END-IF.
+           ADD 1 TO WS-GRAND-TOTAL.
+
+       2000-PRINT-REPORT.
+           DISPLAY "========== LINUX DISTRO NIGHTLY SUMMARY ==========".
+           PERFORM VARYING DT-IDX FROM 1 BY 1 UNTIL DT-IDX > 13
+               DISPLAY WS-DT-NAME(DT-IDX) " " WS-DT-COUNT(DT-IDX)
+           END-PERFORM.
+           DISPLAY "---------------------------------------------------".
+           DISPLAY "TOTAL SESSIONS RUN ................. "
+               WS-GRAND-TOTAL.
+           PERFORM 2100-WRITE-REPORT-FILE.
+
+       2100-WRITE-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE "========== LINUX DISTRO NIGHTLY SUMMARY =========="
+               TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           PERFORM VARYING DT-IDX FROM 1 BY 1 UNTIL DT-IDX > 13
+               MOVE WS-DT-NAME(DT-IDX) TO WS-DL-NAME
+               MOVE WS-DT-COUNT(DT-IDX) TO WS-DL-COUNT
+               WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           END-PERFORM.
+           MOVE "---------------------------------------------------"
+               TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE WS-GRAND-TOTAL TO WS-TL-COUNT.
+           WRITE REPORT-RECORD FROM WS-TOTAL-LINE.
+           CLOSE REPORT-FILE.
