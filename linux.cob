@@ -1,41 +1,155 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LINUX.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINUX-LOG ASSIGN TO "LINUX-LOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-STATUS.
+           SELECT ASSET-EXTRACT ASSIGN TO "ASSET-EXTRACT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-EXTRACT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD LINUX-LOG.
+       01 LINUX-LOG-RECORD PIC X(50).
+
+       FD ASSET-EXTRACT.
+       01 ASSET-EXTRACT-RECORD PIC X(45).
+
        WORKING-STORAGE SECTION.
-       01 INP PIC 9(1).
+       COPY PROVISION-REC.
+
+       01 INP PIC 9(2).
+       01 WS-LOG-STATUS PIC X(2) VALUE SPACES.
+       01 WS-DISTRO-NAME PIC X(20) VALUE SPACES.
+       01 WS-LOG-DATE PIC 9(8).
+       01 WS-LOG-TIME PIC 9(8).
+       01 WS-VALID-ENTRY PIC X VALUE "N".
+           88 VALID-PROVISION-INFO VALUE "Y".
+       01 WS-VALID-DISTRO PIC X VALUE "N".
+           88 VALID-DISTRO-ENTRY VALUE "Y".
+       01 WS-EXTRACT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-EXTRACT-LINE.
+           05 EXT-EMP-ID           PIC X(6).
+           05 FILLER               PIC X VALUE SPACE.
+           05 EXT-TICKET-NO        PIC X(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 EXT-DISTRO-NAME      PIC X(20).
+           05 FILLER               PIC X VALUE SPACE.
+           05 EXT-LOG-DATE         PIC 9(8).
 
        PROCEDURE DIVISION.
-           DISPLAY "LINUX DISTRO? ".
-           DISPLAY "1: UBUNTU".
-           DISPLAY "2: LINUX MINT ".
-           DISPLAY "3. VANILLA DEBIAN".
-           DISPLAY "4. UBUNTU FLAVORS".
-           DISPLAY "5. POP!_OS".
-           DISPLAY "5. MANJARO".
-           DISPLAY "6. ARCH LINUX".
-           DISPLAY "7. GENTOO LINUX".
-           ACCEPT INP.
+       0000-MAIN.
+           PERFORM 0100-GET-PROVISION-INFO.
+           PERFORM 1000-SURVEY.
+           STOP RUN.
+
+       0100-GET-PROVISION-INFO.
+           PERFORM WITH TEST AFTER UNTIL VALID-PROVISION-INFO
+               DISPLAY "EMPLOYEE ID? "
+               ACCEPT PR-EMP-ID
+               DISPLAY "TICKET NUMBER? "
+               ACCEPT PR-TICKET-NO
+               IF PR-EMP-ID = SPACES OR PR-TICKET-NO = SPACES
+                   DISPLAY "EMPLOYEE ID AND TICKET NUMBER ARE REQUIRED."
+               ELSE
+                   IF FUNCTION TRIM(PR-TICKET-NO) IS NOT NUMERIC
+                       DISPLAY "TICKET NUMBER MUST BE NUMERIC."
+                   ELSE
+                       SET VALID-PROVISION-INFO TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1000-SURVEY.
+           PERFORM WITH TEST AFTER UNTIL VALID-DISTRO-ENTRY
+               DISPLAY "LINUX DISTRO? "
+               DISPLAY "1: UBUNTU"
+               DISPLAY "2: LINUX MINT "
+               DISPLAY "3: VANILLA DEBIAN"
+               DISPLAY "4: UBUNTU FLAVORS"
+               DISPLAY "5: POP!_OS"
+               DISPLAY "6: MANJARO"
+               DISPLAY "7: ARCH LINUX"
+               DISPLAY "8: GENTOO LINUX"
+               DISPLAY "9: FEDORA"
+               DISPLAY "10: OPENSUSE"
+               DISPLAY "11: NIXOS"
+               ACCEPT INP
+               IF INP >= 1 AND INP <= 11
+                   SET VALID-DISTRO-ENTRY TO TRUE
+               ELSE
+                   DISPLAY "NOT AN ACCEPTABLE VALUE, TRY AGAIN."
+               END-IF
+           END-PERFORM.
        EVALUATE TRUE
            WHEN INP = 1
                 DISPLAY "YOU ARE TOO SCARED TO USE LINUX."
+                MOVE "UBUNTU" TO WS-DISTRO-NAME
            WHEN INP = 2
                 DISPLAY "YOU SUCK AT LINUX, BUT WANT TO BE SPECIAL"
                 DISPLAY "BECAUSE YOU DON'T USE UBUNTU"
+                MOVE "LINUX MINT" TO WS-DISTRO-NAME
            WHEN INP = 3
                 DISPLAY "YOU WANT TO USE ARCH BUT YOU LIKE APT."
+                MOVE "VANILLA DEBIAN" TO WS-DISTRO-NAME
            WHEN INP = 4
                 DISPLAY "WHY BOTHER? JUST USE DEBIAN/ARCH."
+                MOVE "UBUNTU FLAVORS" TO WS-DISTRO-NAME
            WHEN INP = 5
                 DISPLAY "YOU WANT TO BE COOL BC YOU HATE UBUNTU"
                 DISPLAY "POP HOLESOME HIDDEN GEM THO"
+                MOVE "POP!_OS" TO WS-DISTRO-NAME
            WHEN INP = 6
-                DISPLAY "PLEASE TAKE A SHOWER"
+                DISPLAY "YOU WANT TO BE COOL BC YOU HATE UBUNTU"
+                MOVE "MANJARO" TO WS-DISTRO-NAME
            WHEN INP = 7
+                DISPLAY "PLEASE TAKE A SHOWER"
+                MOVE "ARCH LINUX" TO WS-DISTRO-NAME
+           WHEN INP = 8
                 DISPLAY "WHY BOTHER? JUST USE ARCH/DEBIAN. RIP CPU"
+                MOVE "GENTOO LINUX" TO WS-DISTRO-NAME
+           WHEN INP = 9
+                DISPLAY "SAFE CHOICE. RED HAT IS WATCHING."
+                MOVE "FEDORA" TO WS-DISTRO-NAME
+           WHEN INP = 10
+                DISPLAY "ENJOY BREAKING TUMBLEWEED, HOPEFULLY LEAP."
+                MOVE "OPENSUSE" TO WS-DISTRO-NAME
+           WHEN INP = 11
+                DISPLAY "BRACE FOR NIX EXPRESSIONS IN YOUR NIGHTMARES."
+                MOVE "NIXOS" TO WS-DISTRO-NAME
            WHEN OTHER
                 DISPLAY "NOT AN ACCEPTABLE VALUE"
+                MOVE "INVALID" TO WS-DISTRO-NAME
         END-EVALUATE.
-        STOP RUN.
+        PERFORM 2000-LOG-RECOMMENDATION.
+        PERFORM 2100-WRITE-EXTRACT-RECORD.
+
+       2000-LOG-RECOMMENDATION.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+           OPEN EXTEND LINUX-LOG.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT LINUX-LOG
+           END-IF.
+           MOVE WS-LOG-DATE TO PR-LOG-DATE.
+           MOVE WS-LOG-TIME(1:6) TO PR-LOG-TIME.
+           MOVE INP TO PR-RAW-INP.
+           MOVE WS-DISTRO-NAME TO PR-DISTRO-NAME.
+           WRITE LINUX-LOG-RECORD FROM PROVISION-REC.
+           CLOSE LINUX-LOG.
 
-               
+       2100-WRITE-EXTRACT-RECORD.
+           OPEN EXTEND ASSET-EXTRACT.
+           IF WS-EXTRACT-STATUS = "05" OR WS-EXTRACT-STATUS = "35"
+               OPEN OUTPUT ASSET-EXTRACT
+           END-IF.
+           MOVE PR-EMP-ID TO EXT-EMP-ID.
+           MOVE PR-TICKET-NO TO EXT-TICKET-NO.
+           MOVE PR-DISTRO-NAME TO EXT-DISTRO-NAME.
+           MOVE PR-LOG-DATE TO EXT-LOG-DATE.
+           WRITE ASSET-EXTRACT-RECORD FROM WS-EXTRACT-LINE.
+           CLOSE ASSET-EXTRACT.
