@@ -2,30 +2,342 @@ MATH
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "MATH-TRANS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-TRANS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "MATH-OUT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-REPORT-STATUS.
+           SELECT REPORT-SCRATCH ASSIGN TO "MATH-OUT.TMP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-SCRATCH-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "MATH-RESTART.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RESTART-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE.
+       01 TRANS-RECORD PIC X(30).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD PIC X(53).
+
+       FD REPORT-SCRATCH.
+       01 REPORT-SCRATCH-RECORD PIC X(53).
+
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RESTART-COUNT       PIC 9(8).
+           05 RESTART-HASH        PIC 9(15).
+           05 RESTART-GRAND-TOTAL PIC S9(10).
+
        WORKING-STORAGE SECTION.
-       01 INP PIC A(14).
+       01 INP PIC A(30).
        01 NUM1 PIC 9(7).
        01 NUM2 PIC A(2).
            88 PLU VALUE "+".
            88 AIDS VALUE "-".
            88 MULT VALUE "*".
+           88 DIVD VALUE "/".
        01 NUM3 PIC 9(15).
-       01 ANS PIC 9(8).
+       01 ANS PIC S9(8).
+       01 WS-ANS-EDIT PIC -(8)9.
+       01 WS-CALC-STATUS PIC X VALUE "O".
+           88 CALC-OK VALUE "O".
+           88 CALC-SIZE-ERR VALUE "S".
+           88 CALC-BAD-OP VALUE "B".
+           88 CALC-DIV-ZERO VALUE "D".
+
+       01 WS-MODE PIC X(1).
+       01 WS-TRANS-STATUS PIC X(2) VALUE SPACES.
+       01 WS-REPORT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-SCRATCH-STATUS PIC X(2) VALUE SPACES.
+       01 WS-RESTART-STATUS PIC X(2) VALUE SPACES.
+       01 WS-COPY-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-SCRATCH-EOF PIC X VALUE "N".
+           88 END-OF-OLD-REPORT VALUE "Y".
+       01 WS-EOF PIC X VALUE "N".
+           88 END-OF-TRANS VALUE "Y".
+       01 WS-TRANS-OPENED PIC X VALUE "N".
+           88 TRANS-OPENED VALUE "Y".
+       01 WS-RECORD-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-SKIP-COUNT PIC 9(8) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 25.
+       01 WS-GRAND-TOTAL PIC S9(10) VALUE ZERO.
+       01 WS-GRAND-TOTAL-EDIT PIC -(10)9.
+       01 WS-REPORT-LINE.
+           05 WS-REPORT-INPUT PIC X(30).
+           05 FILLER PIC X(3) VALUE " = ".
+           05 WS-REPORT-RESULT PIC X(20).
+       01 WS-TRAILER-LINE.
+           05 FILLER PIC X(20) VALUE "RECORDS PROCESSED: ".
+           05 WS-TRAILER-COUNT PIC Z(7)9.
+       01 WS-GRAND-TOTAL-LINE.
+           05 FILLER PIC X(20) VALUE "GRAND TOTAL ....... ".
+           05 WS-GT-LINE-AMOUNT PIC -(10)9.
+       01 WS-HEADER-SEEN PIC X VALUE "N".
+           88 HEADER-WAS-READ VALUE "Y".
+       01 HDR-REC-COUNT PIC 9(8) VALUE ZERO.
+       01 HDR-HASH-TOTAL PIC 9(15) VALUE ZERO.
+       01 WS-HASH-ACTUAL PIC 9(15) VALUE ZERO.
+       01 WS-BALANCE-STATUS PIC X VALUE "B".
+           88 BATCH-IN-BALANCE VALUE "B".
+           88 BATCH-OUT-OF-BALANCE VALUE "O".
+       01 WS-BALANCE-LINE PIC X(48).
+
        PROCEDURE DIVISION.
+       0000-MAIN.
            DISPLAY "MATHS AND THINGS: $"
+           DISPLAY "ENTER S FOR SINGLE, B FOR BATCH FILE MODE: "
+           ACCEPT WS-MODE.
+           IF WS-MODE = "B" OR WS-MODE = "b" THEN
+               PERFORM 2000-BATCH-PROCESS
+           ELSE
+               PERFORM 1000-SINGLE-CALC
+           END-IF.
+           STOP RUN.
+
+       1000-SINGLE-CALC.
            ACCEPT INP.
+           PERFORM 5000-CALCULATE.
+           IF CALC-OK THEN
+               MOVE ANS TO WS-ANS-EDIT
+               DISPLAY WS-ANS-EDIT
+           ELSE
+               IF CALC-SIZE-ERR THEN
+                   DISPLAY "RESULT OUT OF RANGE"
+               ELSE
+                   IF CALC-DIV-ZERO THEN
+                       DISPLAY "DIVIDE BY ZERO"
+                   ELSE
+                       DISPLAY "INVALID OPERATOR"
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-BATCH-PROCESS.
+           PERFORM 2100-BATCH-INIT.
+           PERFORM UNTIL END-OF-TRANS
+               READ TRANS-FILE
+                   AT END
+                       SET END-OF-TRANS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF WS-RECORD-COUNT > WS-SKIP-COUNT THEN
+                           MOVE TRANS-RECORD TO INP
+                           PERFORM 5000-CALCULATE
+                           PERFORM 2350-ACCUMULATE-TOTALS
+                           PERFORM 2400-WRITE-REPORT
+                           PERFORM 2500-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM 2600-BATCH-CLEANUP.
+
+       2350-ACCUMULATE-TOTALS.
+           ADD NUM1 TO WS-HASH-ACTUAL.
+           IF CALC-OK THEN
+               ADD ANS TO WS-GRAND-TOTAL
+           END-IF.
+
+       2100-BATCH-INIT.
+           PERFORM 2200-READ-RESTART.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00" THEN
+               DISPLAY "BATCH INPUT FILE NOT FOUND: MATH-TRANS.DAT"
+               SET END-OF-TRANS TO TRUE
+           ELSE
+               SET TRANS-OPENED TO TRUE
+               PERFORM 2150-READ-HEADER
+               IF WS-SKIP-COUNT > 0 THEN
+                   PERFORM 2160-TRUNCATE-REPORT
+                   OPEN EXTEND REPORT-FILE
+                   IF WS-REPORT-STATUS NOT = "00" THEN
+                       OPEN OUTPUT REPORT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           END-IF.
+
+       2160-TRUNCATE-REPORT.
+           OPEN INPUT REPORT-FILE.
+           IF WS-REPORT-STATUS = "00" THEN
+               OPEN OUTPUT REPORT-SCRATCH
+               MOVE ZERO TO WS-COPY-COUNT
+               MOVE "N" TO WS-SCRATCH-EOF
+               PERFORM UNTIL WS-COPY-COUNT >= WS-SKIP-COUNT
+                       OR END-OF-OLD-REPORT
+                   READ REPORT-FILE
+                       AT END
+                           SET END-OF-OLD-REPORT TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-COPY-COUNT
+                           WRITE REPORT-SCRATCH-RECORD
+                               FROM REPORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE REPORT-FILE
+               CLOSE REPORT-SCRATCH
+               CALL "SYSTEM" USING "mv MATH-OUT.TMP MATH-OUT.DAT"
+               IF RETURN-CODE NOT = 0 THEN
+                   DISPLAY "FATAL: COULD NOT REPLACE MATH-OUT.DAT "
+                       "DURING RESTART TRUNCATION, RC=" RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       2150-READ-HEADER.
+           READ TRANS-FILE
+               AT END
+                   DISPLAY "BATCH FILE HAS NO HEADER RECORD."
+                   SET END-OF-TRANS TO TRUE
+               NOT AT END
+                   UNSTRING TRANS-RECORD DELIMITED BY SPACE
+                       INTO HDR-REC-COUNT, HDR-HASH-TOTAL
+                   END-UNSTRING
+                   SET HEADER-WAS-READ TO TRUE
+           END-READ.
+
+       2200-READ-RESTART.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           MOVE ZERO TO WS-HASH-ACTUAL.
+           MOVE ZERO TO WS-GRAND-TOTAL.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00" THEN
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-COUNT TO WS-SKIP-COUNT
+                       MOVE RESTART-HASH TO WS-HASH-ACTUAL
+                       MOVE RESTART-GRAND-TOTAL TO WS-GRAND-TOTAL
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+           IF WS-SKIP-COUNT > 0 THEN
+               DISPLAY "RESUMING BATCH AFTER RECORD " WS-SKIP-COUNT
+           END-IF.
+
+       2400-WRITE-REPORT.
+           MOVE INP TO WS-REPORT-INPUT.
+           IF CALC-OK THEN
+               MOVE ANS TO WS-ANS-EDIT
+               MOVE WS-ANS-EDIT TO WS-REPORT-RESULT
+           ELSE
+               IF CALC-SIZE-ERR THEN
+                   MOVE "RESULT OUT OF RANGE" TO WS-REPORT-RESULT
+               ELSE
+                   IF CALC-DIV-ZERO THEN
+                       MOVE "DIVIDE BY ZERO" TO WS-REPORT-RESULT
+                   ELSE
+                       MOVE "INVALID OPERATOR" TO WS-REPORT-RESULT
+                   END-IF
+               END-IF
+           END-IF.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+       2500-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               THEN
+               PERFORM 2700-WRITE-CHECKPOINT
+           END-IF.
+
+       2600-BATCH-CLEANUP.
+           IF TRANS-OPENED THEN
+               PERFORM 2950-RECONCILE-BATCH
+               PERFORM 2900-WRITE-TRAILER
+               CLOSE TRANS-FILE
+               CLOSE REPORT-FILE
+               PERFORM 2800-RESET-CHECKPOINT
+               DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT
+               MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT
+               DISPLAY "GRAND TOTAL: " WS-GRAND-TOTAL-EDIT
+               IF BATCH-OUT-OF-BALANCE THEN
+                   DISPLAY "*** BATCH OUT OF BALANCE ***"
+               END-IF
+           END-IF.
+
+       2950-RECONCILE-BATCH.
+           IF HEADER-WAS-READ
+               AND WS-RECORD-COUNT = HDR-REC-COUNT
+               AND WS-HASH-ACTUAL = HDR-HASH-TOTAL THEN
+               SET BATCH-IN-BALANCE TO TRUE
+           ELSE
+               SET BATCH-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+       2700-WRITE-CHECKPOINT.
+           CLOSE REPORT-FILE.
+           OPEN EXTEND REPORT-FILE.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE WS-RECORD-COUNT TO RESTART-COUNT.
+           MOVE WS-HASH-ACTUAL TO RESTART-HASH.
+           MOVE WS-GRAND-TOTAL TO RESTART-GRAND-TOTAL.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       2800-RESET-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE ZERO TO RESTART-COUNT.
+           MOVE ZERO TO RESTART-HASH.
+           MOVE ZERO TO RESTART-GRAND-TOTAL.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       2900-WRITE-TRAILER.
+           MOVE WS-RECORD-COUNT TO WS-TRAILER-COUNT.
+           WRITE REPORT-RECORD FROM WS-TRAILER-LINE.
+           MOVE WS-GRAND-TOTAL TO WS-GT-LINE-AMOUNT.
+           WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE.
+           IF BATCH-OUT-OF-BALANCE THEN
+               MOVE "*** BATCH OUT OF BALANCE - COUNT/HASH MISMATCH"
+                   TO WS-BALANCE-LINE
+           ELSE
+               MOVE "BATCH IN BALANCE" TO WS-BALANCE-LINE
+           END-IF.
+           WRITE REPORT-RECORD FROM WS-BALANCE-LINE.
+
+       5000-CALCULATE.
            UNSTRING INP DELIMITED BY SPACE
                INTO NUM1, NUM2, NUM3
            END-UNSTRING.
-           IF NUM2 = "+" THEN
+           SET CALC-OK TO TRUE.
+           MOVE ZERO TO ANS.
+           IF PLU THEN
                ADD NUM1 NUM3 GIVING ANS
-           ELSE 
-               IF NUM2 = "-" THEN
+                   ON SIZE ERROR
+                       SET CALC-SIZE-ERR TO TRUE
+               END-ADD
+           ELSE
+               IF AIDS THEN
                    SUBTRACT NUM1 FROM NUM3 GIVING ANS
-               ELSE 
-                   IF NUM2 = "*" THEN
+                       ON SIZE ERROR
+                           SET CALC-SIZE-ERR TO TRUE
+                   END-SUBTRACT
+               ELSE
+                   IF MULT THEN
                        MULTIPLY NUM1 BY NUM3 GIVING ANS
+                           ON SIZE ERROR
+                               SET CALC-SIZE-ERR TO TRUE
+                       END-MULTIPLY
+                   ELSE
+                       IF DIVD THEN
+                           IF NUM1 = ZERO THEN
+                               SET CALC-DIV-ZERO TO TRUE
+                           ELSE
+                               DIVIDE NUM1 INTO NUM3 GIVING ANS
+                                   ON SIZE ERROR
+                                       SET CALC-SIZE-ERR TO TRUE
+                               END-DIVIDE
+                           END-IF
+                       ELSE
+                           SET CALC-BAD-OP TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
-           DISPLAY ANS.
-           STOP RUN.
